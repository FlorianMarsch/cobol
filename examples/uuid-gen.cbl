@@ -0,0 +1,230 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  uuid-gen.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT seq-file ASSIGN TO "uuid-sequence.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS seq-status.
+    SELECT uuid-log-file ASSIGN TO "uuid-issued.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS uuid-log-status.
+
+DATA DIVISION.
+
+FILE SECTION.
+FD  seq-file.
+01  seq-record          PIC 9(9).
+
+FD  uuid-log-file.
+01  uuid-log-record     PIC X(36).
+
+WORKING-STORAGE SECTION.
+
+    01 random-bytes.
+      10 bytes-group-1    PIC  9(10).
+      10 bytes-group-2    PIC  9(5).
+      10 bytes-group-3    PIC  9(5).
+      10 bytes-group-4    PIC  9(5).
+      10 bytes-group-5    PIC  9(24).
+
+
+    01 uuid.
+      10 uuid-group-1     PIC   X(8) VALUE ZEROS.
+      10 first-delimiter  PIC   X(1) VALUE '-'.
+      10 uuid-group-2     PIC   X(4) VALUE ZEROS.
+      10 second-delimiter PIC   X(2) VALUE '-4'.
+      10 uuid-group-3     PIC   X(3) VALUE ZEROS.
+      10 third-delimiter  PIC   X(1) VALUE '-'.
+      10 uuid-group-4     PIC   X(4) VALUE ZEROS.
+      10 fourth-delimiter PIC   X(1) VALUE '-'.
+      10 uuid-group-5     PIC   X(12) VALUE ZEROS.
+
+
+    01 WS-CURRENT-DATE-DATA.
+      05  WS-CURRENT-DATE.
+        10  WS-CURRENT-YEAR         PIC 9(04).
+        10  WS-CURRENT-MONTH        PIC 9(02).
+        10  WS-CURRENT-DAY          PIC 9(02).
+      05  WS-CURRENT-TIME.
+        10  WS-CURRENT-HOURS        PIC 9(02).
+        10  WS-CURRENT-MINUTE       PIC 9(02).
+        10  WS-CURRENT-SECOND       PIC 9(02).
+        10  WS-CURRENT-MILLISECONDS PIC 9(02).
+
+    77 decimal-number   PIC 9(18) COMP.
+    77 dec-remainder    PIC 99 COMP.
+    77 dec-quotient     PIC 9(9) COMP.
+    77 hex-digits       PIC X(16) VALUE "0123456789ABCDEF".
+    77 hex-string       PIC X(12) VALUE ZEROS.
+    77 hex-output       PIC X(12) VALUE ZEROS.
+
+    77 variant-digits   PIC X(4) VALUE "89AB".
+    77 variant-index    PIC 9 COMP.
+
+    01 compliance-flag  PIC X VALUE 'Y'.
+        88 is-rfc4122-compliant VALUE 'Y'.
+
+    01 hex-chars-only   PIC X(31).
+    01 hex-check-index  PIC 99 COMP.
+    01 hex-check-char   PIC X.
+
+    01 seq-status       PIC XX.
+    01 last-sequence    PIC 9(9) VALUE 0.
+
+    01 uuid-log-status  PIC XX.
+    01 dup-found        PIC X VALUE 'N'.
+
+LINKAGE SECTION.
+    01 lk-uuid          PIC X(36).
+    01 lk-compliant     PIC X.
+
+PROCEDURE DIVISION USING lk-uuid lk-compliant.
+
+    PERFORM GENERATE-RANDOM-BYTES.
+
+    PERFORM FORMAT-FIRST-GROUP.
+    PERFORM FORMAT-SECOND-GROUP.
+    PERFORM FORMAT-THIRD-GROUP.
+    PERFORM FORMAT-FOURTH-GROUP.
+    PERFORM FORMAT-FIFTH-GROUP.
+    PERFORM SET-VARIANT-NIBBLE.
+    PERFORM ENSURE-UNIQUE-UUID.
+    PERFORM CHECK-RFC4122-COMPLIANCE.
+
+    MOVE uuid TO lk-uuid.
+    MOVE compliance-flag TO lk-compliant.
+    GOBACK.
+
+    FORMAT-FIRST-GROUP.
+        MOVE bytes-group-1 TO DECIMAL-NUMBER .
+        PERFORM CONVERT-TO-HEX 1 TIMES.
+        MOVE HEX-STRING to uuid-group-1.
+
+    FORMAT-SECOND-GROUP.
+        MOVE bytes-group-2 TO DECIMAL-NUMBER .
+        PERFORM CONVERT-TO-HEX 1 TIMES.
+        MOVE HEX-STRING to uuid-group-2.
+
+    FORMAT-THIRD-GROUP.
+        MOVE bytes-group-3 TO DECIMAL-NUMBER .
+        PERFORM CONVERT-TO-HEX 1 TIMES.
+        MOVE HEX-STRING to uuid-group-3.
+
+    FORMAT-FOURTH-GROUP.
+        MOVE bytes-group-4 TO DECIMAL-NUMBER .
+        PERFORM CONVERT-TO-HEX 1 TIMES.
+        MOVE HEX-STRING to uuid-group-4.
+
+    FORMAT-FIFTH-GROUP.
+        MOVE bytes-group-5 TO DECIMAL-NUMBER .
+        PERFORM CONVERT-TO-HEX 1 TIMES.
+        MOVE HEX-STRING to uuid-group-5.
+
+    SET-VARIANT-NIBBLE.
+        COMPUTE variant-index = FUNCTION MOD(bytes-group-4, 4) + 1.
+        MOVE variant-digits(variant-index:1) TO uuid-group-4(1:1).
+
+    CHECK-RFC4122-COMPLIANCE.
+        MOVE 'Y' TO compliance-flag
+        IF second-delimiter NOT = '-4'
+            MOVE 'N' TO compliance-flag
+        END-IF
+        IF uuid-group-4(1:1) NOT = '8' AND NOT = '9'
+           AND NOT = 'A' AND NOT = 'B'
+            MOVE 'N' TO compliance-flag
+        END-IF
+        STRING uuid-group-1 uuid-group-2 uuid-group-3
+               uuid-group-4 uuid-group-5
+            DELIMITED BY SIZE INTO hex-chars-only
+        END-STRING
+        PERFORM VARYING hex-check-index FROM 1 BY 1
+                UNTIL hex-check-index > 31
+            MOVE hex-chars-only(hex-check-index:1) TO hex-check-char
+            IF NOT ((hex-check-char >= '0' AND hex-check-char <= '9')
+               OR (hex-check-char >= 'A' AND hex-check-char <= 'F'))
+                MOVE 'N' TO compliance-flag
+            END-IF
+        END-PERFORM.
+
+    GENERATE-RANDOM-BYTES.
+        MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-DATA.
+        PERFORM LOAD-AND-BUMP-SEQUENCE.
+        COMPUTE bytes-group-1 = FUNCTION RANDOM (WS-CURRENT-MILLISECONDS + last-sequence) * 10000 * 10000 * 10000 .
+        COMPUTE bytes-group-2 = FUNCTION RANDOM (bytes-group-1) * 10000 * 10000 * 10000 .
+        COMPUTE bytes-group-3 = FUNCTION RANDOM (bytes-group-2) * 10000 * 10000 * 10000 .
+        COMPUTE bytes-group-4 = FUNCTION RANDOM (bytes-group-3) * 10000 * 10000 * 10000 .
+        COMPUTE bytes-group-5 = FUNCTION RANDOM (bytes-group-4) * 10000 * 10000 * 10000 .
+
+    LOAD-AND-BUMP-SEQUENCE.
+        MOVE 0 TO last-sequence
+        OPEN INPUT seq-file
+        IF seq-status = "00"
+            READ seq-file
+            IF seq-status = "00"
+                MOVE seq-record TO last-sequence
+            END-IF
+            CLOSE seq-file
+        END-IF
+        ADD 1 TO last-sequence
+        OPEN OUTPUT seq-file
+        MOVE last-sequence TO seq-record
+        WRITE seq-record
+        CLOSE seq-file.
+
+    ENSURE-UNIQUE-UUID.
+        PERFORM SCAN-FOR-DUPLICATE
+        PERFORM WITH TEST BEFORE UNTIL dup-found = 'N'
+            PERFORM GENERATE-RANDOM-BYTES
+            PERFORM FORMAT-FIRST-GROUP
+            PERFORM FORMAT-SECOND-GROUP
+            PERFORM FORMAT-THIRD-GROUP
+            PERFORM FORMAT-FOURTH-GROUP
+            PERFORM FORMAT-FIFTH-GROUP
+            PERFORM SET-VARIANT-NIBBLE
+            PERFORM SCAN-FOR-DUPLICATE
+        END-PERFORM
+        PERFORM APPEND-UUID-TO-LOG.
+
+    SCAN-FOR-DUPLICATE.
+        MOVE 'N' TO dup-found
+        OPEN INPUT uuid-log-file
+        IF uuid-log-status = "00"
+            PERFORM UNTIL uuid-log-status = "10"
+                READ uuid-log-file
+                    AT END
+                        CONTINUE
+                    NOT AT END
+                        IF uuid-log-record = uuid
+                            MOVE 'Y' TO dup-found
+                        END-IF
+                END-READ
+            END-PERFORM
+            CLOSE uuid-log-file
+        END-IF.
+
+    APPEND-UUID-TO-LOG.
+        OPEN EXTEND uuid-log-file
+        IF uuid-log-status NOT = "00"
+            OPEN OUTPUT uuid-log-file
+        END-IF
+        MOVE uuid TO uuid-log-record
+        WRITE uuid-log-record
+        CLOSE uuid-log-file.
+
+    CONVERT-TO-HEX.
+        PERFORM WITH TEST AFTER UNTIL DEC-QUOTIENT = ZERO
+            DIVIDE DECIMAL-NUMBER BY 16
+                GIVING DEC-QUOTIENT
+                REMAINDER DEC-REMAINDER
+            END-DIVIDE
+            STRING
+                HEX-DIGITS(DEC-REMAINDER + 1:1) DELIMITED
+                                                BY SIZE
+                HEX-OUTPUT DELIMITED BY SPACES
+                INTO HEX-STRING
+            END-STRING
+            MOVE HEX-STRING TO HEX-OUTPUT
+            MOVE DEC-QUOTIENT TO DECIMAL-NUMBER
+        END-PERFORM .
+
