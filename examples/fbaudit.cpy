@@ -0,0 +1,17 @@
+    05 audit-batch-number    pic x(6).
+    05 audit-separator-1     pic x.
+    05 audit-classification  pic x(15).
+    05 audit-separator-2     pic x.
+    05 audit-uuid            pic x(36).
+    05 audit-separator-3     pic x.
+    05 audit-date.
+       10 audit-year         pic 9(4).
+       10 audit-month        pic 9(2).
+       10 audit-day          pic 9(2).
+    05 audit-separator-4     pic x.
+    05 audit-time.
+       10 audit-hours        pic 9(2).
+       10 audit-minute       pic 9(2).
+       10 audit-second       pic 9(2).
+    05 audit-separator-5     pic x.
+    05 audit-shift           pic x.
