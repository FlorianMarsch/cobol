@@ -1,29 +1,70 @@
 IDENTIFICATION DIVISION.
 PROGRAM-ID.  fish-bottle.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT divisor-file ASSIGN TO "fish-bottle-control.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS divisor-status.
+
 DATA DIVISION.
+FILE SECTION.
+FD  divisor-file.
+01  divisor-record.
+    05 div-fish-bottle      pic 9(3).
+    05 div-bottle           pic 9(3).
+    05 div-fish             pic 9(3).
+    05 div-splash           pic 9(3).
 
 WORKING-STORAGE SECTION.
-    01 argv pic 99.
-    01 temp pic 99.
-    01 fish pic 99.
+    01 divisor-status        pic xx.
+    01 first-call             pic x value 'Y'.
+        88 is-first-call value 'Y'.
+    01 temp pic 9(6).
+    01 fish pic 999.
         88 is-fish value 0.
-    01 bottle pic 99.
+    01 bottle pic 999.
         88 is-bottle value 0.
-    01 fish-bottle pic 99.
+    01 fish-bottle pic 999.
         88 is-fish-bottle value 0.
-PROCEDURE DIVISION.
-    ACCEPT argv FROM argument-value
-    DIVIDE argv BY 15 GIVING temp REMAINDER fish-bottle.
-    DIVIDE argv BY 5 GIVING temp REMAINDER bottle.
-    DIVIDE argv BY 3 GIVING temp REMAINDER fish.
+    01 splash pic 999.
+        88 is-splash value 0.
+
+LINKAGE SECTION.
+01 lk-batch-number pic 9(6).
+01 lk-classification pic x(15).
+
+PROCEDURE DIVISION USING lk-batch-number lk-classification.
+    IF is-first-call
+        PERFORM LOAD-DIVISORS
+        MOVE 'N' TO first-call
+    END-IF
+
+    DIVIDE lk-batch-number BY div-fish-bottle GIVING temp REMAINDER fish-bottle.
+    DIVIDE lk-batch-number BY div-bottle GIVING temp REMAINDER bottle.
+    DIVIDE lk-batch-number BY div-fish GIVING temp REMAINDER fish.
+    DIVIDE lk-batch-number BY div-splash GIVING temp REMAINDER splash.
     Evaluate True
         When  is-fish-bottle
-              Display "fish-bottle"
+              Move "fish-bottle" TO lk-classification
         When  is-bottle
-              Display "bottle"
+              Move "bottle" TO lk-classification
         When  is-fish
-              Display "fish"
+              Move "fish" TO lk-classification
+        When  is-splash
+              Move "splash" TO lk-classification
         When Other
-              Display argv
+              Move lk-batch-number TO lk-classification
     End-Evaluate
-    STOP RUN.
+    GOBACK.
+
+LOAD-DIVISORS.
+    MOVE 15 TO div-fish-bottle
+    MOVE 5 TO div-bottle
+    MOVE 3 TO div-fish
+    MOVE 7 TO div-splash
+    OPEN INPUT divisor-file
+    IF divisor-status = "00"
+        READ divisor-file
+        CLOSE divisor-file
+    END-IF.
