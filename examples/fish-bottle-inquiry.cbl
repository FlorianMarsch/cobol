@@ -0,0 +1,90 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  fish-bottle-inquiry.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT audit-file ASSIGN TO "fish-bottle-audit.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  audit-file.
+01  audit-record.
+    COPY "fbaudit.cpy".
+
+WORKING-STORAGE SECTION.
+    01 audit-status          pic xx.
+    01 audit-eof             pic x.
+        88 is-audit-eof value 'Y'.
+
+    01 inquiry-arg           pic x(6).
+    01 inquiry-batch         pic 9(6).
+    01 done-flag              pic x value 'N'.
+        88 is-done value 'Y'.
+
+    01 argv                  pic 9(6).
+    01 class-value           pic x(15).
+
+    01 found-flag             pic x.
+        88 label-found value 'Y'.
+    01 last-uuid              pic x(36).
+    01 last-date              pic x(10).
+    01 last-time              pic x(8).
+    01 last-shift             pic x.
+
+PROCEDURE DIVISION.
+    PERFORM UNTIL is-done
+        DISPLAY "Fish-bottle inquiry - enter a batch number (0 to exit): "
+        MOVE SPACE TO inquiry-arg
+        ACCEPT inquiry-arg FROM CONSOLE
+        IF inquiry-arg = SPACE OR FUNCTION TRIM(inquiry-arg) IS NOT NUMERIC
+            DISPLAY "Not a valid batch number"
+        ELSE
+            MOVE FUNCTION TRIM(inquiry-arg) TO inquiry-batch
+            IF inquiry-batch = 0
+                SET is-done TO TRUE
+            ELSE
+                PERFORM SHOW-CLASSIFICATION
+                PERFORM SHOW-LAST-LABEL
+            END-IF
+        END-IF
+    END-PERFORM
+    STOP RUN.
+
+SHOW-CLASSIFICATION.
+    MOVE inquiry-batch TO argv
+    CALL 'fish-bottle' USING argv class-value
+    DISPLAY "  Batch " inquiry-batch " classifies as: " class-value.
+
+SHOW-LAST-LABEL.
+    MOVE 'N' TO found-flag
+    MOVE 'N' TO audit-eof
+    OPEN INPUT audit-file
+    IF audit-status = "00"
+        PERFORM UNTIL is-audit-eof
+            READ audit-file
+                AT END
+                    SET is-audit-eof TO TRUE
+                NOT AT END
+                    IF audit-batch-number = inquiry-batch
+                        SET label-found TO TRUE
+                        MOVE audit-uuid TO last-uuid
+                        STRING audit-year "-" audit-month "-" audit-day
+                            DELIMITED BY SIZE INTO last-date
+                        END-STRING
+                        STRING audit-hours ":" audit-minute ":" audit-second
+                            DELIMITED BY SIZE INTO last-time
+                        END-STRING
+                        MOVE audit-shift TO last-shift
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE audit-file
+    END-IF
+    IF label-found
+        DISPLAY "  Last label issued: " last-uuid
+        DISPLAY "  Printed: " last-date " " last-time "  Shift: " last-shift
+    ELSE
+        DISPLAY "  No label has been issued yet for this batch number."
+    END-IF.
