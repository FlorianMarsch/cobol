@@ -0,0 +1,274 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  fish-bottle-report.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT audit-file ASSIGN TO "fish-bottle-audit.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-status.
+    SELECT sort-work-file ASSIGN TO "fish-bottle-report-sort.tmp".
+    SELECT sorted-audit-file ASSIGN TO "fish-bottle-report-sorted.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS sorted-status.
+    SELECT report-file ASSIGN TO "fish-bottle-report.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS report-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  audit-file.
+01  audit-record.
+    COPY "fbaudit.cpy".
+
+SD  sort-work-file.
+01  sort-record.
+    COPY "fbaudit.cpy"
+        REPLACING ==audit-batch-number==   BY ==sort-batch-number==
+                  ==audit-separator-1==    BY ==sort-separator-1==
+                  ==audit-classification== BY ==sort-classification==
+                  ==audit-separator-2==    BY ==sort-separator-2==
+                  ==audit-uuid==           BY ==sort-uuid==
+                  ==audit-separator-3==    BY ==sort-separator-3==
+                  ==audit-date==           BY ==sort-date==
+                  ==audit-year==           BY ==sort-year==
+                  ==audit-month==          BY ==sort-month==
+                  ==audit-day==            BY ==sort-day==
+                  ==audit-separator-4==    BY ==sort-separator-4==
+                  ==audit-time==           BY ==sort-time==
+                  ==audit-hours==          BY ==sort-hours==
+                  ==audit-minute==         BY ==sort-minute==
+                  ==audit-second==         BY ==sort-second==
+                  ==audit-separator-5==    BY ==sort-separator-5==
+                  ==audit-shift==          BY ==sort-shift==.
+
+FD  sorted-audit-file.
+01  rpt-record.
+    COPY "fbaudit.cpy"
+        REPLACING ==audit-batch-number==   BY ==rpt-batch-number==
+                  ==audit-separator-1==    BY ==rpt-separator-1==
+                  ==audit-classification== BY ==rpt-classification==
+                  ==audit-separator-2==    BY ==rpt-separator-2==
+                  ==audit-uuid==           BY ==rpt-uuid==
+                  ==audit-separator-3==    BY ==rpt-separator-3==
+                  ==audit-date==           BY ==rpt-date==
+                  ==audit-year==           BY ==rpt-year==
+                  ==audit-month==          BY ==rpt-month==
+                  ==audit-day==            BY ==rpt-day==
+                  ==audit-separator-4==    BY ==rpt-separator-4==
+                  ==audit-time==           BY ==rpt-time==
+                  ==audit-hours==          BY ==rpt-hours==
+                  ==audit-minute==         BY ==rpt-minute==
+                  ==audit-second==         BY ==rpt-second==
+                  ==audit-separator-5==    BY ==rpt-separator-5==
+                  ==audit-shift==          BY ==rpt-shift==.
+
+FD  report-file.
+01  report-line                   pic x(60).
+
+WORKING-STORAGE SECTION.
+    01 audit-status               pic xx.
+    01 sorted-status              pic xx.
+    01 report-status              pic xx.
+
+    01 sorted-eof                 pic x value 'N'.
+        88 is-sorted-eof value 'Y'.
+    01 first-record-flag          pic x value 'Y'.
+        88 is-first-record value 'Y'.
+
+    01 prior-year                 pic 9(4) value 0.
+    01 prior-month                pic 9(2) value 0.
+    01 prior-day                  pic 9(2) value 0.
+    01 prior-shift                pic x value space.
+
+    01 break-count-fish-bottle    pic 9(6) value 0.
+    01 break-count-bottle         pic 9(6) value 0.
+    01 break-count-fish           pic 9(6) value 0.
+    01 break-count-splash         pic 9(6) value 0.
+    01 break-count-rejected       pic 9(6) value 0.
+    01 break-count-other          pic 9(6) value 0.
+    01 break-count-total          pic 9(6) value 0.
+
+    01 pct-work                   pic 999v99.
+    01 pct-display                pic zz9.99.
+
+    01 lines-per-page             pic 99 value 20.
+    01 lines-on-page              pic 99 value 0.
+    01 block-lines                pic 99 value 10.
+    01 page-number                pic 9(4) value 0.
+
+PROCEDURE DIVISION.
+    PERFORM OPEN-FILES
+    PERFORM SORT-AUDIT-TRAIL
+    PERFORM UNTIL is-sorted-eof
+        READ sorted-audit-file
+            AT END
+                SET is-sorted-eof TO TRUE
+            NOT AT END
+                PERFORM PROCESS-SORTED-RECORD
+        END-READ
+    END-PERFORM
+    IF NOT is-first-record
+        PERFORM WRITE-BREAK-TOTALS
+    END-IF
+    PERFORM CLOSE-FILES
+    STOP RUN.
+
+OPEN-FILES.
+    OPEN OUTPUT report-file.
+
+SORT-AUDIT-TRAIL.
+    SORT sort-work-file
+        ON ASCENDING KEY sort-year sort-month sort-day sort-shift
+        USING audit-file
+        GIVING sorted-audit-file
+    OPEN INPUT sorted-audit-file.
+
+CLOSE-FILES.
+    CLOSE sorted-audit-file
+    CLOSE report-file.
+
+PROCESS-SORTED-RECORD.
+    IF is-first-record
+        PERFORM START-NEW-BREAK
+        MOVE 'N' TO first-record-flag
+    ELSE
+        IF rpt-year NOT = prior-year OR rpt-month NOT = prior-month
+           OR rpt-day NOT = prior-day OR rpt-shift NOT = prior-shift
+            PERFORM WRITE-BREAK-TOTALS
+            PERFORM START-NEW-BREAK
+        END-IF
+    END-IF
+    PERFORM TALLY-SORTED-RECORD.
+
+START-NEW-BREAK.
+    MOVE rpt-year TO prior-year
+    MOVE rpt-month TO prior-month
+    MOVE rpt-day TO prior-day
+    MOVE rpt-shift TO prior-shift
+    MOVE 0 TO break-count-fish-bottle
+    MOVE 0 TO break-count-bottle
+    MOVE 0 TO break-count-fish
+    MOVE 0 TO break-count-splash
+    MOVE 0 TO break-count-rejected
+    MOVE 0 TO break-count-other
+    MOVE 0 TO break-count-total.
+
+TALLY-SORTED-RECORD.
+    ADD 1 TO break-count-total
+    EVALUATE rpt-classification
+        WHEN "fish-bottle"
+            ADD 1 TO break-count-fish-bottle
+        WHEN "bottle"
+            ADD 1 TO break-count-bottle
+        WHEN "fish"
+            ADD 1 TO break-count-fish
+        WHEN "splash"
+            ADD 1 TO break-count-splash
+        WHEN "REJECTED"
+            ADD 1 TO break-count-rejected
+        WHEN OTHER
+            ADD 1 TO break-count-other
+    END-EVALUATE.
+
+WRITE-BREAK-TOTALS.
+    PERFORM START-NEW-PAGE-IF-NEEDED
+    MOVE SPACE TO report-line
+    STRING "Date: " prior-year "-" prior-month "-" prior-day
+           "   Shift: " prior-shift DELIMITED BY SIZE
+        INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    MOVE SPACE TO report-line
+    MOVE ALL "-" TO report-line
+    WRITE report-line
+    DISPLAY report-line
+
+    COMPUTE pct-work ROUNDED = (break-count-fish-bottle * 100) / break-count-total
+    MOVE pct-work TO pct-display
+    MOVE SPACE TO report-line
+    STRING "  Fish-bottle: " break-count-fish-bottle "  (" pct-display "%)"
+        DELIMITED BY SIZE INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    COMPUTE pct-work ROUNDED = (break-count-bottle * 100) / break-count-total
+    MOVE pct-work TO pct-display
+    MOVE SPACE TO report-line
+    STRING "  Bottle:      " break-count-bottle "  (" pct-display "%)"
+        DELIMITED BY SIZE INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    COMPUTE pct-work ROUNDED = (break-count-fish * 100) / break-count-total
+    MOVE pct-work TO pct-display
+    MOVE SPACE TO report-line
+    STRING "  Fish:        " break-count-fish "  (" pct-display "%)"
+        DELIMITED BY SIZE INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    COMPUTE pct-work ROUNDED = (break-count-splash * 100) / break-count-total
+    MOVE pct-work TO pct-display
+    MOVE SPACE TO report-line
+    STRING "  Splash:      " break-count-splash "  (" pct-display "%)"
+        DELIMITED BY SIZE INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    COMPUTE pct-work ROUNDED = (break-count-rejected * 100) / break-count-total
+    MOVE pct-work TO pct-display
+    MOVE SPACE TO report-line
+    STRING "  Rejected:    " break-count-rejected "  (" pct-display "%)"
+        DELIMITED BY SIZE INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    COMPUTE pct-work ROUNDED = (break-count-other * 100) / break-count-total
+    MOVE pct-work TO pct-display
+    MOVE SPACE TO report-line
+    STRING "  Other:       " break-count-other "  (" pct-display "%)"
+        DELIMITED BY SIZE INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    MOVE SPACE TO report-line
+    STRING "  Total:       " break-count-total DELIMITED BY SIZE
+        INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+
+    MOVE SPACE TO report-line
+    WRITE report-line
+    DISPLAY report-line
+    ADD block-lines TO lines-on-page.
+
+START-NEW-PAGE-IF-NEEDED.
+    IF page-number = 0
+        ADD 1 TO page-number
+        PERFORM WRITE-PAGE-HEADER
+    ELSE
+        IF lines-on-page + block-lines > lines-per-page
+            ADD 1 TO page-number
+            MOVE SPACE TO report-line
+            WRITE report-line AFTER ADVANCING PAGE
+            MOVE 0 TO lines-on-page
+            PERFORM WRITE-PAGE-HEADER
+        END-IF
+    END-IF.
+
+WRITE-PAGE-HEADER.
+    MOVE SPACE TO report-line
+    STRING "Page " page-number DELIMITED BY SIZE INTO report-line
+    END-STRING
+    WRITE report-line
+    DISPLAY report-line
+    ADD 1 TO lines-on-page.
