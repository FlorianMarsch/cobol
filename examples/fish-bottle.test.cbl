@@ -3,7 +3,7 @@ PROGRAM-ID.  fish-bottle-test.
 DATA DIVISION.
 
 WORKING-STORAGE SECTION.
-    01 num pic 99 value 3.
+    01 num pic 9(6) value 3.
     01 actual pic A(15) VALUE ' '.
    
 PROCEDURE DIVISION.
