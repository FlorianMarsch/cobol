@@ -0,0 +1,478 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID.  fish-bottle-batch.
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+    SELECT batch-in-file ASSIGN TO "fish-bottle-batch-in.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS batch-in-status.
+    SELECT batch-index-file ASSIGN TO "fish-bottle-batch-index.dat"
+        ORGANIZATION IS RELATIVE
+        ACCESS MODE IS DYNAMIC
+        RELATIVE KEY IS batch-relative-key
+        FILE STATUS IS batch-index-status.
+    SELECT batch-out-file ASSIGN TO "fish-bottle-batch-out.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS batch-out-status.
+    SELECT summary-file ASSIGN TO "fish-bottle-summary.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS summary-status.
+    SELECT audit-file ASSIGN TO "fish-bottle-audit.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS audit-status.
+    SELECT reject-file ASSIGN TO "fish-bottle-reject.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS reject-status.
+    SELECT checkpoint-file ASSIGN TO "fish-bottle-checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS checkpoint-status.
+    SELECT reject-checkpoint-file ASSIGN TO "fish-bottle-reject-checkpoint.dat"
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS reject-checkpoint-status.
+
+DATA DIVISION.
+FILE SECTION.
+FD  batch-in-file.
+01  batch-in-record         pic 9(6).
+
+FD  batch-index-file.
+01  batch-index-record      pic 9(6).
+
+FD  batch-out-file.
+01  batch-out-record.
+    05 out-batch-number     pic 9(6).
+    05 out-separator        pic x.
+    05 out-class-value   pic x(15).
+
+FD  summary-file.
+01  summary-line            pic x(40).
+
+FD  reject-file.
+01  reject-record.
+    05 reject-batch-input    pic x(6).
+    05 reject-separator      pic x.
+    05 reject-reason         pic x(30).
+
+FD  audit-file.
+01  audit-record.
+    COPY "fbaudit.cpy".
+
+FD  checkpoint-file.
+01  checkpoint-record           pic 9(6).
+
+FD  reject-checkpoint-file.
+01  reject-checkpoint-record    pic 9(6).
+
+WORKING-STORAGE SECTION.
+    01 batch-in-status       pic xx.
+    01 batch-index-status    pic xx.
+    01 batch-relative-key    pic 9(6).
+    01 lookup-arg            pic x(6) value space.
+    01 lookup-batch-number   pic 9(6) value 0.
+    01 batch-out-status      pic xx.
+    01 summary-status        pic xx.
+    01 audit-status          pic xx.
+    01 reject-status         pic xx.
+    01 checkpoint-status     pic xx.
+    01 reject-checkpoint-status pic xx.
+    01 batch-eof             pic x value 'N'.
+        88 is-batch-eof value 'Y'.
+    01 checkpoint-batch      pic 9(6) value 0.
+    01 reject-checkpoint-line pic 9(6) value 0.
+    01 build-line-number     pic 9(6) value 0.
+    01 argv                  pic 9(6).
+    01 class-value        pic x(15).
+    01 issued-uuid            pic x(36).
+    01 uuid-is-compliant      pic x.
+    01 uuid-retry-count       pic 99 value 0.
+    01 audit-timestamp.
+        05 audit-ws-year      pic 9(4).
+        05 audit-ws-month     pic 9(2).
+        05 audit-ws-day       pic 9(2).
+        05 audit-ws-hours     pic 9(2).
+        05 audit-ws-minute    pic 9(2).
+        05 audit-ws-second    pic 9(2).
+        05 audit-ws-millis    pic 9(2).
+
+    01 count-fish-bottle     pic 9(6) value 0.
+    01 count-bottle          pic 9(6) value 0.
+    01 count-fish            pic 9(6) value 0.
+    01 count-splash          pic 9(6) value 0.
+    01 count-other           pic 9(6) value 0.
+    01 count-rejected        pic 9(6) value 0.
+    01 reject-reason-text    pic x(30) value space.
+    01 max-out-batch-seen    pic 9(6) value 0.
+
+PROCEDURE DIVISION.
+    ACCEPT lookup-arg FROM ARGUMENT-VALUE
+    PERFORM LOAD-CHECKPOINT
+    IF lookup-arg = SPACE
+        PERFORM LOAD-REJECT-CHECKPOINT
+        PERFORM OPEN-FILES
+        PERFORM BUILD-BATCH-INDEX
+        PERFORM POSITION-BATCH-INDEX
+        PERFORM UNTIL is-batch-eof
+            READ batch-index-file NEXT RECORD
+                AT END
+                    SET is-batch-eof TO TRUE
+                NOT AT END
+                    PERFORM CLASSIFY-ONE-CONTAINER
+            END-READ
+        END-PERFORM
+        PERFORM WRITE-SUMMARY-REPORT
+        PERFORM CLEAR-CHECKPOINT
+        PERFORM CLEAR-REJECT-CHECKPOINT
+        CLOSE batch-index-file
+        PERFORM CLOSE-FILES
+    ELSE
+        IF FUNCTION TRIM(lookup-arg) IS NUMERIC
+            MOVE FUNCTION TRIM(lookup-arg) TO lookup-batch-number
+            PERFORM SINGLE-LOOKUP-MODE
+        ELSE
+            DISPLAY "Invalid batch number argument: " lookup-arg
+        END-IF
+    END-IF
+    STOP RUN.
+
+OPEN-FILES.
+    IF checkpoint-batch > 0 OR reject-checkpoint-line > 0
+        PERFORM SEED-COUNTS-FROM-PRIOR-SEGMENT
+        PERFORM OPEN-FILES-RESUME
+    ELSE
+        PERFORM OPEN-FILES-FRESH
+    END-IF
+    OPEN EXTEND audit-file
+    IF audit-status NOT = "00"
+        OPEN OUTPUT audit-file
+    END-IF.
+
+OPEN-FILES-FRESH.
+    OPEN OUTPUT batch-out-file
+    OPEN OUTPUT summary-file
+    OPEN OUTPUT reject-file.
+
+OPEN-FILES-RESUME.
+    OPEN EXTEND batch-out-file
+    IF batch-out-status NOT = "00"
+        OPEN OUTPUT batch-out-file
+    END-IF
+    OPEN EXTEND summary-file
+    IF summary-status NOT = "00"
+        OPEN OUTPUT summary-file
+    END-IF
+    OPEN EXTEND reject-file
+    IF reject-status NOT = "00"
+        OPEN OUTPUT reject-file
+    END-IF.
+
+SEED-COUNTS-FROM-PRIOR-SEGMENT.
+    MOVE 'N' TO batch-eof
+    MOVE 0 TO max-out-batch-seen
+    OPEN INPUT batch-out-file
+    IF batch-out-status = "00"
+        PERFORM UNTIL is-batch-eof
+            READ batch-out-file
+                AT END
+                    SET is-batch-eof TO TRUE
+                NOT AT END
+                    EVALUATE out-class-value
+                        WHEN "fish-bottle"
+                            ADD 1 TO count-fish-bottle
+                        WHEN "bottle"
+                            ADD 1 TO count-bottle
+                        WHEN "fish"
+                            ADD 1 TO count-fish
+                        WHEN "splash"
+                            ADD 1 TO count-splash
+                        WHEN OTHER
+                            ADD 1 TO count-other
+                    END-EVALUATE
+                    IF out-batch-number > max-out-batch-seen
+                        MOVE out-batch-number TO max-out-batch-seen
+                    END-IF
+            END-READ
+        END-PERFORM
+        CLOSE batch-out-file
+    END-IF
+    IF max-out-batch-seen > checkpoint-batch
+        MOVE max-out-batch-seen TO checkpoint-batch
+        DISPLAY "Advancing checkpoint to last durably written batch "
+            checkpoint-batch
+            " (recovering from a crash before the checkpoint was saved)"
+    END-IF
+    MOVE 'N' TO batch-eof
+    OPEN INPUT reject-file
+    IF reject-status = "00"
+        PERFORM UNTIL is-batch-eof
+            READ reject-file
+                AT END
+                    SET is-batch-eof TO TRUE
+                NOT AT END
+                    ADD 1 TO count-rejected
+            END-READ
+        END-PERFORM
+        CLOSE reject-file
+    END-IF
+    MOVE 'N' TO batch-eof.
+
+CLOSE-FILES.
+    CLOSE batch-out-file
+    CLOSE summary-file
+    CLOSE reject-file
+    CLOSE audit-file.
+
+LOAD-CHECKPOINT.
+    MOVE 0 TO checkpoint-batch
+    OPEN INPUT checkpoint-file
+    IF checkpoint-status = "00"
+        READ checkpoint-file
+        IF checkpoint-status = "00"
+            MOVE checkpoint-record TO checkpoint-batch
+        END-IF
+        CLOSE checkpoint-file
+    END-IF
+    IF checkpoint-batch > 0
+        DISPLAY "Resuming batch run after checkpoint " checkpoint-batch
+    END-IF.
+
+BUILD-BATCH-INDEX.
+    MOVE 0 TO build-line-number
+    OPEN INPUT batch-in-file
+    OPEN OUTPUT batch-index-file
+    PERFORM UNTIL is-batch-eof
+        READ batch-in-file
+            AT END
+                SET is-batch-eof TO TRUE
+            NOT AT END
+                ADD 1 TO build-line-number
+                PERFORM LOAD-ONE-INDEX-RECORD
+        END-READ
+    END-PERFORM
+    CLOSE batch-in-file
+    CLOSE batch-index-file
+    MOVE 'N' TO batch-eof
+    OPEN I-O batch-index-file.
+
+LOAD-ONE-INDEX-RECORD.
+    IF batch-in-record NOT NUMERIC
+        IF build-line-number > reject-checkpoint-line
+            MOVE "non-numeric batch number" TO reject-reason-text
+            PERFORM REJECT-ONE-CONTAINER
+            MOVE build-line-number TO reject-checkpoint-line
+            PERFORM SAVE-REJECT-CHECKPOINT
+        END-IF
+    ELSE
+        IF batch-in-record = ZERO
+            IF build-line-number > reject-checkpoint-line
+                MOVE "batch number cannot be zero" TO reject-reason-text
+                PERFORM REJECT-ONE-CONTAINER
+                MOVE build-line-number TO reject-checkpoint-line
+                PERFORM SAVE-REJECT-CHECKPOINT
+            END-IF
+        ELSE
+            MOVE batch-in-record TO batch-relative-key
+            MOVE batch-in-record TO batch-index-record
+            WRITE batch-index-record
+                INVALID KEY
+                    IF build-line-number > reject-checkpoint-line
+                        MOVE "duplicate batch number" TO reject-reason-text
+                        PERFORM REJECT-ONE-CONTAINER
+                        MOVE build-line-number TO reject-checkpoint-line
+                        PERFORM SAVE-REJECT-CHECKPOINT
+                    END-IF
+            END-WRITE
+        END-IF
+    END-IF.
+
+POSITION-BATCH-INDEX.
+    IF checkpoint-batch > 0
+        MOVE checkpoint-batch TO batch-relative-key
+        START batch-index-file KEY IS GREATER THAN batch-relative-key
+            INVALID KEY
+                SET is-batch-eof TO TRUE
+        END-START
+    END-IF.
+
+SAVE-CHECKPOINT.
+    MOVE argv TO checkpoint-record
+    OPEN OUTPUT checkpoint-file
+    WRITE checkpoint-record
+    CLOSE checkpoint-file.
+
+CLEAR-CHECKPOINT.
+    MOVE 0 TO checkpoint-record
+    OPEN OUTPUT checkpoint-file
+    WRITE checkpoint-record
+    CLOSE checkpoint-file.
+
+LOAD-REJECT-CHECKPOINT.
+    MOVE 0 TO reject-checkpoint-line
+    OPEN INPUT reject-checkpoint-file
+    IF reject-checkpoint-status = "00"
+        READ reject-checkpoint-file
+        IF reject-checkpoint-status = "00"
+            MOVE reject-checkpoint-record TO reject-checkpoint-line
+        END-IF
+        CLOSE reject-checkpoint-file
+    END-IF
+    IF reject-checkpoint-line > 0
+        DISPLAY "Skipping already-logged rejects up to input line "
+            reject-checkpoint-line
+    END-IF.
+
+SAVE-REJECT-CHECKPOINT.
+    MOVE reject-checkpoint-line TO reject-checkpoint-record
+    OPEN OUTPUT reject-checkpoint-file
+    WRITE reject-checkpoint-record
+    CLOSE reject-checkpoint-file.
+
+CLEAR-REJECT-CHECKPOINT.
+    MOVE 0 TO reject-checkpoint-line
+    MOVE 0 TO reject-checkpoint-record
+    OPEN OUTPUT reject-checkpoint-file
+    WRITE reject-checkpoint-record
+    CLOSE reject-checkpoint-file.
+
+CLASSIFY-ONE-CONTAINER.
+    MOVE batch-index-record TO argv
+    CALL 'fish-bottle' USING argv class-value
+    MOVE argv TO out-batch-number
+    MOVE SPACE TO out-separator
+    MOVE class-value TO out-class-value
+    EVALUATE class-value
+        WHEN "fish-bottle"
+            ADD 1 TO count-fish-bottle
+        WHEN "bottle"
+            ADD 1 TO count-bottle
+        WHEN "fish"
+            ADD 1 TO count-fish
+        WHEN "splash"
+            ADD 1 TO count-splash
+        WHEN OTHER
+            ADD 1 TO count-other
+    END-EVALUATE
+    WRITE batch-out-record
+    PERFORM WRITE-AUDIT-RECORD
+    PERFORM SAVE-CHECKPOINT.
+
+SINGLE-LOOKUP-MODE.
+    OPEN I-O batch-index-file
+    IF batch-index-status NOT = "00"
+        DISPLAY "Batch index has not been built yet - "
+            "run the full nightly batch before a single lookup"
+    ELSE
+        MOVE lookup-batch-number TO batch-relative-key
+        READ batch-index-file
+            INVALID KEY
+                DISPLAY "Batch " lookup-batch-number
+                    " not found in tonight's indexed input"
+            NOT INVALID KEY
+                MOVE batch-index-record TO argv
+                CALL 'fish-bottle' USING argv class-value
+                DISPLAY "Batch " lookup-batch-number " -> " class-value
+        END-READ
+        CLOSE batch-index-file
+    END-IF.
+
+REJECT-ONE-CONTAINER.
+    ADD 1 TO count-rejected
+    MOVE SPACE TO reject-record
+    MOVE batch-in-record TO reject-batch-input
+    MOVE SPACE TO reject-separator
+    MOVE reject-reason-text TO reject-reason
+    WRITE reject-record
+    DISPLAY "REJECTED: " reject-batch-input " - " reject-reason-text
+    MOVE "REJECTED" TO class-value
+    MOVE SPACE TO audit-record
+    MOVE batch-in-record TO audit-batch-number
+    MOVE SPACE TO audit-uuid
+    PERFORM STAMP-AND-WRITE-AUDIT-RECORD.
+
+WRITE-AUDIT-RECORD.
+    MOVE 0 TO uuid-retry-count
+    CALL 'uuid-gen' USING issued-uuid uuid-is-compliant
+    PERFORM WITH TEST AFTER
+            UNTIL uuid-is-compliant = 'Y' OR uuid-retry-count >= 5
+        IF uuid-is-compliant NOT = 'Y'
+            DISPLAY "WARNING: " issued-uuid
+                " failed RFC4122 compliance check - regenerating"
+            ADD 1 TO uuid-retry-count
+            CALL 'uuid-gen' USING issued-uuid uuid-is-compliant
+        END-IF
+    END-PERFORM
+    IF uuid-is-compliant NOT = 'Y'
+        DISPLAY "ERROR: could not generate a compliant UUID after "
+            uuid-retry-count " retries - audit record will have no label"
+        MOVE SPACE TO issued-uuid
+    END-IF
+    MOVE SPACE TO audit-record
+    MOVE argv TO audit-batch-number
+    MOVE issued-uuid TO audit-uuid
+    PERFORM STAMP-AND-WRITE-AUDIT-RECORD.
+
+STAMP-AND-WRITE-AUDIT-RECORD.
+    MOVE FUNCTION CURRENT-DATE TO audit-timestamp
+    MOVE SPACE TO audit-separator-1
+    MOVE class-value TO audit-classification
+    MOVE SPACE TO audit-separator-2
+    MOVE SPACE TO audit-separator-3
+    MOVE audit-ws-year TO audit-year
+    MOVE audit-ws-month TO audit-month
+    MOVE audit-ws-day TO audit-day
+    MOVE SPACE TO audit-separator-4
+    MOVE audit-ws-hours TO audit-hours
+    MOVE audit-ws-minute TO audit-minute
+    MOVE audit-ws-second TO audit-second
+    MOVE SPACE TO audit-separator-5
+    EVALUATE TRUE
+        WHEN audit-ws-hours >= 6 AND audit-ws-hours < 14
+            MOVE "1" TO audit-shift
+        WHEN audit-ws-hours >= 14 AND audit-ws-hours < 22
+            MOVE "2" TO audit-shift
+        WHEN OTHER
+            MOVE "3" TO audit-shift
+    END-EVALUATE
+    WRITE audit-record.
+
+WRITE-SUMMARY-REPORT.
+    MOVE SPACE TO summary-line
+    STRING "is-fish-bottle: " count-fish-bottle DELIMITED BY SIZE
+        INTO summary-line
+    END-STRING
+    WRITE summary-line
+    DISPLAY summary-line
+
+    MOVE SPACE TO summary-line
+    STRING "is-bottle:      " count-bottle DELIMITED BY SIZE
+        INTO summary-line
+    END-STRING
+    WRITE summary-line
+    DISPLAY summary-line
+
+    MOVE SPACE TO summary-line
+    STRING "is-fish:        " count-fish DELIMITED BY SIZE
+        INTO summary-line
+    END-STRING
+    WRITE summary-line
+    DISPLAY summary-line
+
+    MOVE SPACE TO summary-line
+    STRING "is-splash:      " count-splash DELIMITED BY SIZE
+        INTO summary-line
+    END-STRING
+    WRITE summary-line
+    DISPLAY summary-line
+
+    MOVE SPACE TO summary-line
+    STRING "Other:          " count-other DELIMITED BY SIZE
+        INTO summary-line
+    END-STRING
+    WRITE summary-line
+    DISPLAY summary-line
+
+    MOVE SPACE TO summary-line
+    STRING "Rejected:       " count-rejected DELIMITED BY SIZE
+        INTO summary-line
+    END-STRING
+    WRITE summary-line
+    DISPLAY summary-line.
